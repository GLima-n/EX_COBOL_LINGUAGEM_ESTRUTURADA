@@ -10,30 +10,130 @@
        PROGRAM-ID. PROG00001.
        ENVIRONMENT                                           DIVISION.
        INPUT-OUTPUT                                 SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-TRAIL-FILE
+               ASSIGN TO AUDITOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO CHKPTFIL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-FILE-STATUS.
+           SELECT CONTROL-FILE
+               ASSIGN TO CTLFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-FILE-STATUS.
+           SELECT SESSION-DEF-FILE
+               ASSIGN TO SESSDEF
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SESSDEF-FILE-STATUS.
+           SELECT TRANS-FILE
+               ASSIGN TO TRANSIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-FILE-STATUS.
        DATA                                                  DIVISION.
        FILE                                         SECTION.
+       FD  AUDIT-TRAIL-FILE.
+           COPY AUDITREC.
+       FD  CHECKPOINT-FILE.
+           COPY CHKPTREC.
+       FD  CONTROL-FILE.
+           COPY CTLREC.
+       FD  SESSION-DEF-FILE.
+           COPY SESSDREC.
+       FD  TRANS-FILE.
+           COPY TRANREC.
        WORKING-STORAGE                              SECTION.
        77 WS-PRINT        PIC X(20) VALUE SPACES.
+           COPY STGCODES.
+       77 WS-AUDIT-FILE-STATUS   PIC X(02) VALUE '00'.
+       77 WS-AUDIT-SEQ-NO        PIC 9(09) VALUE ZERO.
+       77 WS-RUN-ID              PIC X(14) VALUE SPACES.
+       77 WS-CHKPT-FILE-STATUS   PIC X(02) VALUE '00'.
+       77 WS-CHKPT-EOF-SW        PIC X(01) VALUE 'N'.
+           88 CHKPT-EOF                    VALUE 'Y'.
+       77 WS-CHKPT-LAST-RUN-ID   PIC X(14) VALUE SPACES.
+       77 WS-RESTART-PARAGRAPH   PIC X(20) VALUE 'S001-PROG1'.
+       77 WS-PRIOR-STAGE         PIC X(20) VALUE SPACES.
+       77 WS-CTL-FILE-STATUS     PIC X(02) VALUE '00'.
+       77 WS-RUN-SECOND-SESSION  PIC X(01) VALUE 'Y'.
+           88 RUN-SECOND-SESSION-YES        VALUE 'Y'.
+           88 RUN-SECOND-SESSION-NO         VALUE 'N'.
+       77 WS-RUN-MAIN-SESSION    PIC X(01) VALUE 'Y'.
+           88 RUN-MAIN-SESSION-YES          VALUE 'Y'.
+           88 RUN-MAIN-SESSION-NO           VALUE 'N'.
+       77 WS-PARA-ENTRY-COUNT    PIC 9(04) VALUE ZERO.
+       77 WS-MAX-PARA-ENTRIES    PIC 9(04) VALUE 20.
+       77 WS-SESSDEF-FILE-STATUS PIC X(02) VALUE '00'.
+       77 WS-SESSDEF-EOF-SW      PIC X(01) VALUE 'N'.
+           88 SESSDEF-EOF                  VALUE 'Y'.
+       77 WS-SESS-COUNT          PIC 9(02) VALUE ZERO.
+       77 WS-MAX-SESS-ENTRIES    PIC 9(02) VALUE 10.
+       77 WS-SESS-IDX2           PIC 9(02) VALUE ZERO.
+       77 WS-SESS-SWAP-ENTRY     PIC X(14) VALUE SPACES.
+       77 WS-SEQ-MAIN-PROG       PIC 9(02) VALUE ZERO.
+       77 WS-SEQ-SEC-PROG        PIC 9(02) VALUE ZERO.
+           COPY SESSTAB.
+       77 WS-TRANS-FILE-STATUS   PIC X(02) VALUE '00'.
+       77 WS-TRANS-EOF-SW        PIC X(01) VALUE 'N'.
+           88 TRANS-EOF                    VALUE 'Y'.
+       77 WS-TRANS-COUNT         PIC 9(05) VALUE ZERO.
+       77 WS-TRANS-TOTAL-AMOUNT  PIC S9(11)V99 VALUE ZERO.
        LINKAGE                                      SECTION.
        SCREEN                                       SECTION.
        PROCEDURE                                             DIVISION.
 
+      *>-------------------------INICIALIZACAO--------------------------
+            INICIO                                  SECTION.
+      *>---------------ABERTURA DOS ARQUIVOS DE AUDITORIA---------------
+            ABRE-ARQUIVOS.
+                MOVE FUNCTION CURRENT-DATE(1:14) TO WS-RUN-ID
+                OPEN OUTPUT AUDIT-TRAIL-FILE
+                IF WS-AUDIT-FILE-STATUS NOT = '00'
+                   PERFORM ABENDA-ABERTURA-AUDITORIA
+                END-IF
+                PERFORM LE-CHECKPOINT-ANTERIOR
+                OPEN OUTPUT CHECKPOINT-FILE
+                IF WS-CHKPT-FILE-STATUS NOT = '00'
+                   PERFORM ABENDA-ABERTURA-CHECKPOINT
+                END-IF
+                PERFORM LE-ARQUIVO-CONTROLE
+                PERFORM CARREGA-TABELA-SESSOES
+                PERFORM DESPACHA-PROCESSAMENTO.
+
       *>-----------------------PRIMEIRA SESSAO--------------------------
             MAIN-PROG                               SECTION.
       *>----------------PARAGRAFOS DA PRIMEIRA SESSAO-------------------
             S001-PROG1.
-                MOVE'S001-PROG1'       TO WS-PRINT
+                SET  STAGE-S001-PROG1  TO TRUE
+                PERFORM LOG-PARAGRAPH-ENTRY
                 DISPLAY WS-PRINT
-                PERFORM SEC-PROG.
+                PERFORM ATUALIZA-FLAGS-SESSAO
+                IF RUN-MAIN-SESSION-YES
+                   PERFORM PROCESSA-TRANSACOES
+                END-IF
+                IF RUN-SECOND-SESSION-YES
+                   PERFORM SEC-PROG
+                END-IF.
             S001-PROG2.
-                MOVE'S001-PROG2'       TO WS-PRINT
+                SET  STAGE-S001-PROG2  TO TRUE
+                PERFORM LOG-PARAGRAPH-ENTRY
                 DISPLAY WS-PRINT
-                PERFORM SEC-PROG.
+                PERFORM ATUALIZA-FLAGS-SESSAO
+                IF RUN-SECOND-SESSION-YES
+                   PERFORM SEC-PROG
+                END-IF.
             S001-PROG3.
-              IF WS-PRINT NOT EQUAL 'S002-PROG3' THEN
-                MOVE'S001-PROG3'       TO WS-PRINT
+              IF NOT STAGE-S002-PROG3 THEN
+                SET  STAGE-S001-PROG3  TO TRUE
+                PERFORM LOG-PARAGRAPH-ENTRY
                 DISPLAY WS-PRINT
-                PERFORM S002-PROG3
+                PERFORM ATUALIZA-FLAGS-SESSAO
+                IF RUN-SECOND-SESSION-YES
+                   PERFORM S002-PROG3
+                ELSE
+                   PERFORM FIM-PROC
+                END-IF
               ELSE
                 PERFORM FIM-PROC
                 END-IF.
@@ -41,23 +141,328 @@
             SEC-PROG                                SECTION.
       *>-----------------PARAGRAFOS DA SEGUNDA SESSAO-------------------
             S002-PROG1.
-              IF WS-PRINT NOT EQUAL 'S001-PROG2' THEN
-                MOVE'S002-PROG1'       TO WS-PRINT
+              IF NOT STAGE-S001-PROG2 THEN
+                SET  STAGE-S002-PROG1  TO TRUE
+                PERFORM LOG-PARAGRAPH-ENTRY
                 DISPLAY WS-PRINT
                 PERFORM S001-PROG2
               END-IF.
             S002-PROG2.
-                MOVE'S002-PROG2'       TO WS-PRINT
+                SET  STAGE-S002-PROG2  TO TRUE
+                PERFORM LOG-PARAGRAPH-ENTRY
                 DISPLAY WS-PRINT
                 PERFORM S001-PROG3.
 
             S002-PROG3.
-                MOVE'S002-PROG3'       TO WS-PRINT
+                SET  STAGE-S002-PROG3  TO TRUE
+                PERFORM LOG-PARAGRAPH-ENTRY
                 DISPLAY WS-PRINT
                 PERFORM S001-PROG3.
       *>-------------------SESSAO DE FINALIZACAO------------------------
            FIM-PROC                                  SECTION.
-                MOVE'FIM-PROC'         TO WS-PRINT
+                MOVE WS-PRINT          TO WS-PRIOR-STAGE
+                SET  STAGE-FIM-PROC    TO TRUE
+                PERFORM LOG-PARAGRAPH-ENTRY
                 DISPLAY WS-PRINT
-            STOP RUN.
+                PERFORM DEFINE-RETURN-CODE
+                CLOSE AUDIT-TRAIL-FILE
+                CLOSE CHECKPOINT-FILE
+                STOP RUN.
+            FIM-PROC-EXIT.
+                EXIT.
+      *>------------------ROTINAS DE APOIO (AUDITORIA)------------------
+            ROTINAS-APOIO                           SECTION.
+            LOG-PARAGRAPH-ENTRY.
+                PERFORM VALIDA-STAGE-CODE
+                ADD 1 TO WS-PARA-ENTRY-COUNT
+                IF WS-PARA-ENTRY-COUNT > WS-MAX-PARA-ENTRIES
+                   PERFORM ABENDA-CICLO-PARAGRAFOS
+                END-IF
+                ADD 1 TO WS-AUDIT-SEQ-NO
+                MOVE SPACES                TO AUDIT-REC
+                MOVE WS-RUN-ID             TO AUD-RUN-ID
+                MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+                MOVE WS-AUDIT-SEQ-NO       TO AUD-SEQ-NO
+                MOVE WS-PRINT              TO AUD-PARAGRAPH
+                WRITE AUDIT-REC
+                MOVE SPACES                TO CHKPT-REC
+                MOVE WS-RUN-ID             TO CHKPT-RUN-ID
+                MOVE WS-PRINT              TO CHKPT-PARAGRAPH
+                MOVE FUNCTION CURRENT-DATE TO CHKPT-TIMESTAMP
+                WRITE CHKPT-REC.
+
+            LE-CHECKPOINT-ANTERIOR.
+                MOVE 'S001-PROG1'  TO WS-RESTART-PARAGRAPH
+                MOVE SPACES        TO WS-CHKPT-LAST-RUN-ID
+                MOVE 'N'           TO WS-CHKPT-EOF-SW
+                OPEN INPUT CHECKPOINT-FILE
+                IF WS-CHKPT-FILE-STATUS = '00'
+                   PERFORM UNTIL CHKPT-EOF
+                      READ CHECKPOINT-FILE
+                         AT END
+                            SET CHKPT-EOF TO TRUE
+                         NOT AT END
+                            MOVE CHKPT-PARAGRAPH
+                              TO WS-RESTART-PARAGRAPH
+                            MOVE CHKPT-RUN-ID
+                              TO WS-CHKPT-LAST-RUN-ID
+                      END-READ
+                   END-PERFORM
+                   CLOSE CHECKPOINT-FILE
+                END-IF
+                IF WS-RESTART-PARAGRAPH = 'FIM-PROC'
+                   MOVE 'S001-PROG1' TO WS-RESTART-PARAGRAPH
+                ELSE
+                   IF WS-CHKPT-LAST-RUN-ID NOT = SPACES
+                      MOVE WS-CHKPT-LAST-RUN-ID TO WS-RUN-ID
+                   END-IF
+                END-IF.
+
+            DEFINE-RETURN-CODE.
+                EVALUATE TRUE
+                    WHEN WS-PRIOR-STAGE = 'S002-PROG3'
+                       MOVE 0 TO RETURN-CODE
+                    WHEN WS-PRIOR-STAGE = 'S001-PROG3'
+                     AND RUN-SECOND-SESSION-NO
+                       MOVE 4 TO RETURN-CODE
+                    WHEN OTHER
+                       MOVE 8 TO RETURN-CODE
+                END-EVALUATE.
+
+            VALIDA-STAGE-CODE.
+                IF NOT STAGE-VALID-CODE
+                   DISPLAY '*****************************************'
+                   DISPLAY '* PROG00001 - ABEND: INVALID STAGE CODE *'
+                   DISPLAY '* IN WS-PRINT: [' WS-PRINT ']'
+                   DISPLAY '* NOT DEFINED IN COPY STGCODES.         *'
+                   DISPLAY '*****************************************'
+                   MOVE 98 TO RETURN-CODE
+                   CLOSE AUDIT-TRAIL-FILE
+                   CLOSE CHECKPOINT-FILE
+                   STOP RUN
+                END-IF.
+
+            ABENDA-CICLO-PARAGRAFOS.
+                DISPLAY '*********************************************'
+                DISPLAY '* PROG00001 - ABEND: PARAGRAPH CYCLE LIMIT   *'
+                DISPLAY '* EXCEEDED (' WS-MAX-PARA-ENTRIES
+                        ' ENTRIES). LOGIC REGRESSION   *'
+                DISPLAY '* SUSPECTED IN THE MAIN-PROG/SEC-PROG CHAIN. *'
+                DISPLAY '*********************************************'
+                MOVE 99 TO RETURN-CODE
+                CLOSE AUDIT-TRAIL-FILE
+                CLOSE CHECKPOINT-FILE
+                STOP RUN.
+
+            ABENDA-TABELA-SESSOES-CHEIA.
+                DISPLAY '*********************************************'
+                DISPLAY '* PROG00001 - ABEND: SESSION TABLE FULL      *'
+                DISPLAY '* SESSDEF HAS MORE THAN ' WS-MAX-SESS-ENTRIES
+                        ' ROWS.           *'
+                DISPLAY '* INCREASE OCCURS IN COPY SESSTAB TO RESIZE. *'
+                DISPLAY '*********************************************'
+                MOVE 97 TO RETURN-CODE
+                CLOSE AUDIT-TRAIL-FILE
+                CLOSE CHECKPOINT-FILE
+                STOP RUN.
+
+            ABENDA-SEQUENCIA-SESSAO-INVALIDA.
+                DISPLAY '*********************************************'
+                DISPLAY '* PROG00001 - ABEND: INVALID SESSION ORDER   *'
+                DISPLAY '* SESSDEF PUTS SEC-PROG (SEQUENCE '
+                        WS-SEQ-SEC-PROG ') BEFORE  *'
+                DISPLAY '* MAIN-PROG (SEQUENCE ' WS-SEQ-MAIN-PROG
+                        '). MAIN-PROG IS     *'
+                DISPLAY '* HARD-WIRED AS THE FIRST SESSION IN CODE.   *'
+                DISPLAY '*********************************************'
+                MOVE 96 TO RETURN-CODE
+                CLOSE AUDIT-TRAIL-FILE
+                CLOSE CHECKPOINT-FILE
+                STOP RUN.
+
+            ABENDA-ABERTURA-AUDITORIA.
+                DISPLAY '*********************************************'
+                DISPLAY '* PROG00001 - ABEND: CANNOT OPEN AUDITOUT    *'
+                DISPLAY '* FILE STATUS: [' WS-AUDIT-FILE-STATUS ']'
+                DISPLAY '* CHECK DD AUDITOUT ALLOCATION/SPACE/DCB.    *'
+                DISPLAY '*********************************************'
+                MOVE 95 TO RETURN-CODE
+                STOP RUN.
+
+            ABENDA-ABERTURA-CHECKPOINT.
+                DISPLAY '*********************************************'
+                DISPLAY '* PROG00001 - ABEND: CANNOT OPEN CHKPTFIL    *'
+                DISPLAY '* FILE STATUS: [' WS-CHKPT-FILE-STATUS ']'
+                DISPLAY '* CHECK DD CHKPTFIL ALLOCATION/SPACE/DCB.    *'
+                DISPLAY '*********************************************'
+                MOVE 94 TO RETURN-CODE
+                CLOSE AUDIT-TRAIL-FILE
+                STOP RUN.
+
+            PROCESSA-TRANSACOES.
+                MOVE ZERO          TO WS-TRANS-COUNT
+                MOVE ZERO          TO WS-TRANS-TOTAL-AMOUNT
+                MOVE 'N'           TO WS-TRANS-EOF-SW
+                OPEN INPUT TRANS-FILE
+                IF WS-TRANS-FILE-STATUS = '00'
+                   PERFORM UNTIL TRANS-EOF
+                      READ TRANS-FILE
+                         AT END
+                            SET TRANS-EOF TO TRUE
+                         NOT AT END
+                            PERFORM REGISTRA-TRANSACAO
+                      END-READ
+                   END-PERFORM
+                   CLOSE TRANS-FILE
+                   DISPLAY 'S001-PROG1: ' WS-TRANS-COUNT
+                           ' TRANSACOES PROCESSADAS, TOTAL '
+                           WS-TRANS-TOTAL-AMOUNT
+                ELSE
+                   DISPLAY 'S001-PROG1: ARQUIVO DE TRANSACOES '
+                           '(TRANSIN) NAO DISPONIVEL'
+                END-IF.
+
+            REGISTRA-TRANSACAO.
+                ADD 1 TO WS-TRANS-COUNT
+                ADD TRANS-AMOUNT TO WS-TRANS-TOTAL-AMOUNT
+                DISPLAY '  TXN ' TRANS-ID ' DATA ' TRANS-DATE
+                        ' TIPO ' TRANS-TYPE
+                DISPLAY '      VALOR ' TRANS-AMOUNT
+                        ' CONTA ' TRANS-ACCOUNT.
+
+            LE-ARQUIVO-CONTROLE.
+                MOVE 'Y'           TO WS-RUN-SECOND-SESSION
+                OPEN INPUT CONTROL-FILE
+                IF WS-CTL-FILE-STATUS = '00'
+                   READ CONTROL-FILE
+                      NOT AT END
+                         MOVE CTL-RUN-SECOND-SESSION
+                           TO WS-RUN-SECOND-SESSION
+                   END-READ
+                   CLOSE CONTROL-FILE
+                END-IF.
+
+            CARREGA-TABELA-SESSOES.
+                MOVE ZERO          TO WS-SESS-COUNT
+                MOVE 'N'           TO WS-SESSDEF-EOF-SW
+                OPEN INPUT SESSION-DEF-FILE
+                IF WS-SESSDEF-FILE-STATUS = '00'
+                   PERFORM UNTIL SESSDEF-EOF
+                      READ SESSION-DEF-FILE
+                         AT END
+                            SET SESSDEF-EOF TO TRUE
+                         NOT AT END
+                            PERFORM ACUMULA-SESSAO-TABELA
+                      END-READ
+                   END-PERFORM
+                   CLOSE SESSION-DEF-FILE
+                END-IF
+                IF WS-SESS-COUNT = ZERO
+                   PERFORM CARREGA-TABELA-SESSOES-DEFAULT
+                END-IF
+                PERFORM ORDENA-TABELA-SESSOES
+                PERFORM VALIDA-SEQUENCIA-TABELA
+                PERFORM ATUALIZA-FLAGS-SESSAO.
+
+            ACUMULA-SESSAO-TABELA.
+                IF WS-SESS-COUNT >= WS-MAX-SESS-ENTRIES
+                   PERFORM ABENDA-TABELA-SESSOES-CHEIA
+                ELSE
+                   ADD 1 TO WS-SESS-COUNT
+                   SET WS-SESS-IDX          TO WS-SESS-COUNT
+                   MOVE SESSDEF-CODE        TO WS-SESS-CODE(WS-SESS-IDX)
+                   MOVE SESSDEF-SEQUENCE
+                     TO WS-SESS-SEQUENCE(WS-SESS-IDX)
+                   MOVE SESSDEF-ACTIVE
+                     TO WS-SESS-ACTIVE(WS-SESS-IDX)
+                END-IF.
+
+            CARREGA-TABELA-SESSOES-DEFAULT.
+                MOVE 2             TO WS-SESS-COUNT
+                MOVE 'MAIN-PROG'   TO WS-SESS-CODE(1)
+                MOVE 1             TO WS-SESS-SEQUENCE(1)
+                MOVE 'Y'           TO WS-SESS-ACTIVE(1)
+                MOVE 'SEC-PROG'    TO WS-SESS-CODE(2)
+                MOVE 2             TO WS-SESS-SEQUENCE(2)
+                MOVE WS-RUN-SECOND-SESSION
+                  TO WS-SESS-ACTIVE(2).
+
+            ORDENA-TABELA-SESSOES.
+                PERFORM VARYING WS-SESS-IDX FROM 1 BY 1
+                        UNTIL WS-SESS-IDX >= WS-SESS-COUNT
+                   PERFORM VARYING WS-SESS-IDX2 FROM 1 BY 1
+                           UNTIL WS-SESS-IDX2 >
+                                 WS-SESS-COUNT - WS-SESS-IDX
+                      IF WS-SESS-SEQUENCE(WS-SESS-IDX2)
+                             > WS-SESS-SEQUENCE(WS-SESS-IDX2 + 1)
+                         MOVE WS-SESSION-ENTRY(WS-SESS-IDX2)
+                           TO WS-SESS-SWAP-ENTRY
+                         MOVE WS-SESSION-ENTRY(WS-SESS-IDX2 + 1)
+                           TO WS-SESSION-ENTRY(WS-SESS-IDX2)
+                         MOVE WS-SESS-SWAP-ENTRY
+                           TO WS-SESSION-ENTRY(WS-SESS-IDX2 + 1)
+                      END-IF
+                   END-PERFORM
+                END-PERFORM.
+
+            ATUALIZA-FLAGS-SESSAO.
+                PERFORM VARYING WS-SESS-IDX FROM 1 BY 1
+                        UNTIL WS-SESS-IDX > WS-SESS-COUNT
+                   EVALUATE WS-SESS-CODE(WS-SESS-IDX)
+                      WHEN 'MAIN-PROG'
+                         MOVE WS-SESS-ACTIVE(WS-SESS-IDX)
+                           TO WS-RUN-MAIN-SESSION
+                      WHEN 'SEC-PROG'
+                         MOVE WS-SESS-ACTIVE(WS-SESS-IDX)
+                           TO WS-RUN-SECOND-SESSION
+                   END-EVALUATE
+                END-PERFORM.
+
+            VALIDA-SEQUENCIA-TABELA.
+                MOVE ZERO TO WS-SEQ-MAIN-PROG
+                MOVE ZERO TO WS-SEQ-SEC-PROG
+                PERFORM VARYING WS-SESS-IDX FROM 1 BY 1
+                        UNTIL WS-SESS-IDX > WS-SESS-COUNT
+                   EVALUATE WS-SESS-CODE(WS-SESS-IDX)
+                      WHEN 'MAIN-PROG'
+                         MOVE WS-SESS-SEQUENCE(WS-SESS-IDX)
+                           TO WS-SEQ-MAIN-PROG
+                      WHEN 'SEC-PROG'
+                         MOVE WS-SESS-SEQUENCE(WS-SESS-IDX)
+                           TO WS-SEQ-SEC-PROG
+                   END-EVALUATE
+                END-PERFORM
+                IF WS-SEQ-MAIN-PROG > ZERO AND WS-SEQ-SEC-PROG > ZERO
+                   AND WS-SEQ-SEC-PROG < WS-SEQ-MAIN-PROG
+                   PERFORM ABENDA-SEQUENCIA-SESSAO-INVALIDA
+                END-IF.
+
+            DESPACHA-PROCESSAMENTO.
+                PERFORM ATUALIZA-FLAGS-SESSAO
+                EVALUATE WS-RESTART-PARAGRAPH
+                    WHEN 'S001-PROG2'
+                        PERFORM S001-PROG2 THRU FIM-PROC-EXIT
+                    WHEN 'S001-PROG3'
+                        PERFORM S001-PROG3 THRU FIM-PROC-EXIT
+                    WHEN 'S002-PROG1'
+                        IF RUN-SECOND-SESSION-YES
+                           PERFORM S002-PROG1 THRU FIM-PROC-EXIT
+                        ELSE
+                           PERFORM FIM-PROC
+                        END-IF
+                    WHEN 'S002-PROG2'
+                        IF RUN-SECOND-SESSION-YES
+                           PERFORM S002-PROG2 THRU FIM-PROC-EXIT
+                        ELSE
+                           PERFORM FIM-PROC
+                        END-IF
+                    WHEN 'S002-PROG3'
+                        IF RUN-SECOND-SESSION-YES
+                           PERFORM S002-PROG3 THRU FIM-PROC-EXIT
+                        ELSE
+                           PERFORM FIM-PROC
+                        END-IF
+                    WHEN OTHER
+                        PERFORM S001-PROG1 THRU FIM-PROC-EXIT
+                END-EVALUATE.
        END PROGRAM PROG00001.
