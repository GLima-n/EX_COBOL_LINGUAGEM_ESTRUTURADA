@@ -0,0 +1,173 @@
+      *================================================================*
+      * Author: GABRIEL NASCIMENTO                                     *
+      *                                                      ==>COBOL  *
+      * -PROGRAMA DE RELATORIO DE RASTREAMENTO DE FLUXO (FLOW-TRACE).  *
+      * LE O ARQUIVO DE AUDITORIA GERADO PELO PROG00001 (AUDIT-TRAIL-  *
+      * FILE) E IMPRIME A LISTA ORDENADA DOS PARAGRAFOS EXECUTADOS NA  *
+      * SESSAO, COM A QUANTIDADE DE VEZES QUE CADA UM FOI DISPARADO.   *
+      *================================================================*
+       IDENTIFICATION                                        DIVISION.
+       PROGRAM-ID. REPT0001.
+       ENVIRONMENT                                           DIVISION.
+       INPUT-OUTPUT                                 SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-TRAIL-FILE
+               ASSIGN TO AUDITOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT REPORT-FILE
+               ASSIGN TO RPTOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+       DATA                                                  DIVISION.
+       FILE                                         SECTION.
+       FD  AUDIT-TRAIL-FILE.
+           COPY AUDITREC.
+       FD  REPORT-FILE.
+       01  RPT-LINE                    PIC X(80).
+       WORKING-STORAGE                              SECTION.
+       77 WS-AUDIT-FILE-STATUS   PIC X(02) VALUE '00'.
+       77 WS-RPT-FILE-STATUS     PIC X(02) VALUE '00'.
+       77 WS-AUDIT-OPEN-OK       PIC X(01) VALUE 'N'.
+           88 AUDIT-FILE-WAS-OPENED        VALUE 'Y'.
+       77 WS-AUDIT-EOF-SW        PIC X(01) VALUE 'N'.
+           88 AUDIT-EOF                    VALUE 'Y'.
+       77 WS-TOTAL-EVENTS        PIC 9(05) VALUE ZERO.
+       77 WS-TRACE-COUNT-ENTRIES PIC 9(02) VALUE ZERO.
+       77 WS-FOUND-IDX           PIC 9(02) VALUE ZERO.
+       77 WS-CURRENT-RUN-ID      PIC X(14) VALUE SPACES.
+       77 WS-RUN-ID-KNOWN-SW     PIC X(01) VALUE 'N'.
+           88 RUN-ID-KNOWN                 VALUE 'Y'.
+       01 WS-TRACE-TABLE.
+           05 WS-TRACE-ENTRY OCCURS 50 TIMES INDEXED BY WS-TRACE-IDX.
+              10 WS-TRACE-PARAGRAPH      PIC X(20).
+              10 WS-TRACE-SESSION        PIC X(11).
+              10 WS-TRACE-COUNT          PIC 9(05).
+       01 WS-RPT-DETAIL.
+           05 RPT-D-SESSION             PIC X(12).
+           05 RPT-D-PARAGRAPH           PIC X(22).
+           05 RPT-D-COUNT               PIC ZZZZ9.
+           05 FILLER                    PIC X(41).
+       01 WS-RPT-TOTAL.
+           05 RPT-T-LABEL               PIC X(38)
+              VALUE 'TOTAL DE EVENTOS DE AUDITORIA LIDOS: '.
+           05 RPT-T-TOTAL               PIC ZZZZ9.
+           05 RPT-T-FILLER              PIC X(37) VALUE SPACES.
+       LINKAGE                                      SECTION.
+       SCREEN                                       SECTION.
+       PROCEDURE                                             DIVISION.
+
+      *>---------------------CONTROLE DO RELATORIO----------------------
+            RELATORIO-PRINCIPAL                     SECTION.
+            INICIA-RELATORIO.
+                PERFORM ABRE-ARQUIVOS-RELATORIO
+                IF AUDIT-FILE-WAS-OPENED
+                   PERFORM LE-TRILHA-AUDITORIA UNTIL AUDIT-EOF
+                   PERFORM IMPRIME-RELATORIO
+                ELSE
+                   PERFORM IMPRIME-SEM-DADOS
+                END-IF
+                PERFORM ENCERRA-ARQUIVOS-RELATORIO
+                STOP RUN.
+      *>-----------------LEITURA DA TRILHA DE AUDITORIA-----------------
+            LE-TRILHA-AUDITORIA.
+                READ AUDIT-TRAIL-FILE
+                    AT END
+                        SET AUDIT-EOF TO TRUE
+                    NOT AT END
+                        PERFORM REGISTRA-PARAGRAFO
+                END-READ.
+
+            REGISTRA-PARAGRAFO.
+                PERFORM VERIFICA-MUDANCA-RUN-ID
+                ADD 1 TO WS-TOTAL-EVENTS
+                PERFORM LOCALIZA-OU-INSERE-PARAGRAFO
+                ADD 1 TO WS-TRACE-COUNT(WS-FOUND-IDX).
+
+            VERIFICA-MUDANCA-RUN-ID.
+                IF RUN-ID-KNOWN
+                   AND AUD-RUN-ID NOT = WS-CURRENT-RUN-ID
+                   MOVE ZERO TO WS-TOTAL-EVENTS
+                   MOVE ZERO TO WS-TRACE-COUNT-ENTRIES
+                END-IF
+                MOVE AUD-RUN-ID TO WS-CURRENT-RUN-ID
+                SET RUN-ID-KNOWN TO TRUE.
+
+            LOCALIZA-OU-INSERE-PARAGRAFO.
+                MOVE ZERO TO WS-FOUND-IDX
+                PERFORM VARYING WS-TRACE-IDX FROM 1 BY 1
+                        UNTIL WS-TRACE-IDX > WS-TRACE-COUNT-ENTRIES
+                   IF WS-TRACE-PARAGRAPH(WS-TRACE-IDX) = AUD-PARAGRAPH
+                      MOVE WS-TRACE-IDX TO WS-FOUND-IDX
+                   END-IF
+                END-PERFORM
+                IF WS-FOUND-IDX = ZERO
+                   ADD 1 TO WS-TRACE-COUNT-ENTRIES
+                   MOVE WS-TRACE-COUNT-ENTRIES TO WS-FOUND-IDX
+                   SET WS-TRACE-IDX TO WS-FOUND-IDX
+                   MOVE AUD-PARAGRAPH
+                     TO WS-TRACE-PARAGRAPH(WS-TRACE-IDX)
+                   MOVE ZERO
+                     TO WS-TRACE-COUNT(WS-TRACE-IDX)
+                   PERFORM CLASSIFICA-SESSAO
+                END-IF.
+
+            CLASSIFICA-SESSAO.
+                EVALUATE AUD-PARAGRAPH(1:4)
+                    WHEN 'S001'
+                       MOVE 'MAIN-PROG'
+                         TO WS-TRACE-SESSION(WS-TRACE-IDX)
+                    WHEN 'S002'
+                       MOVE 'SEC-PROG'
+                         TO WS-TRACE-SESSION(WS-TRACE-IDX)
+                    WHEN OTHER
+                       MOVE 'FINALIZACAO'
+                         TO WS-TRACE-SESSION(WS-TRACE-IDX)
+                END-EVALUATE.
+      *>---------------------IMPRESSAO DO RELATORIO---------------------
+            IMPRIME-RELATORIO.
+                MOVE 'PROG00001 - RELATORIO DE RASTREAMENTO DE FLUXO'
+                  TO RPT-LINE
+                WRITE RPT-LINE
+                MOVE 'SESSAO      PARAGRAFO             QTD EXECUCOES'
+                  TO RPT-LINE
+                WRITE RPT-LINE
+                PERFORM VARYING WS-TRACE-IDX FROM 1 BY 1
+                        UNTIL WS-TRACE-IDX > WS-TRACE-COUNT-ENTRIES
+                   MOVE SPACES                         TO WS-RPT-DETAIL
+                   MOVE WS-TRACE-SESSION(WS-TRACE-IDX)
+                     TO RPT-D-SESSION
+                   MOVE WS-TRACE-PARAGRAPH(WS-TRACE-IDX)
+                     TO RPT-D-PARAGRAPH
+                   MOVE WS-TRACE-COUNT(WS-TRACE-IDX)
+                     TO RPT-D-COUNT
+                   MOVE WS-RPT-DETAIL TO RPT-LINE
+                   WRITE RPT-LINE
+                END-PERFORM
+                MOVE SPACES TO RPT-LINE
+                WRITE RPT-LINE
+                MOVE WS-TOTAL-EVENTS TO RPT-T-TOTAL
+                MOVE WS-RPT-TOTAL    TO RPT-LINE
+                WRITE RPT-LINE.
+
+            IMPRIME-SEM-DADOS.
+                MOVE 'PROG00001 - RELATORIO DE RASTREAMENTO DE FLUXO'
+                  TO RPT-LINE
+                WRITE RPT-LINE
+                MOVE 'NENHUM DADO DE AUDITORIA ENCONTRADO (AUDITOUT).'
+                  TO RPT-LINE
+                WRITE RPT-LINE.
+      *>----------------------ABERTURA/FECHAMENTO-----------------------
+            ABRE-ARQUIVOS-RELATORIO.
+                OPEN INPUT AUDIT-TRAIL-FILE
+                IF WS-AUDIT-FILE-STATUS = '00'
+                   SET AUDIT-FILE-WAS-OPENED TO TRUE
+                END-IF
+                OPEN OUTPUT REPORT-FILE.
+
+            ENCERRA-ARQUIVOS-RELATORIO.
+                IF AUDIT-FILE-WAS-OPENED
+                   CLOSE AUDIT-TRAIL-FILE
+                END-IF
+                CLOSE REPORT-FILE.
+       END PROGRAM REPT0001.
