@@ -0,0 +1,19 @@
+      *================================================================*
+      * AUDITREC - Layout for AUDIT-TRAIL-FILE (DD AUDITOUT)           *
+      * One record per paragraph entry, written by LOG-PARAGRAPH-     *
+      * ENTRY in PROG00001 so a run's execution order survives after  *
+      * the job log/spool has rolled off. AUD-RUN-ID is the YYYYMMDD- *
+      * HHMMSS captured once at program start (WS-RUN-ID); since      *
+      * AUDITOUT is appended to night after night, REPT0001 uses a    *
+      * change in this field to tell one run's records apart from     *
+      * the previous run's instead of treating the whole file as one  *
+      * session.                                                      *
+      *================================================================*
+       01  AUDIT-REC.
+           05  AUD-RUN-ID              PIC X(14).
+           05  FILLER                  PIC X(01)  VALUE SPACE.
+           05  AUD-TIMESTAMP           PIC X(26).
+           05  FILLER                  PIC X(01)  VALUE SPACE.
+           05  AUD-SEQ-NO              PIC 9(09).
+           05  FILLER                  PIC X(01)  VALUE SPACE.
+           05  AUD-PARAGRAPH           PIC X(20).
