@@ -0,0 +1,24 @@
+      *================================================================*
+      * STGCODES - Valid WS-PRINT stage/session literal codes for      *
+      * PROG00001. WS-PRINT is both the DISPLAY/audit value and the    *
+      * implicit control-flow flag compared across MAIN-PROG and       *
+      * SEC-PROG, so every literal it can legally hold is named here   *
+      * once instead of being retyped at each MOVE/IF site. Condition  *
+      * names are defined directly on WS-PRINT (copied into WORKING-   *
+      * STORAGE right after its PIC/VALUE clause) so existing          *
+      * comparisons can be expressed as 88s instead of raw literals.   *
+      *================================================================*
+           88  STAGE-S001-PROG1           VALUE 'S001-PROG1'.
+           88  STAGE-S001-PROG2           VALUE 'S001-PROG2'.
+           88  STAGE-S001-PROG3           VALUE 'S001-PROG3'.
+           88  STAGE-S002-PROG1           VALUE 'S002-PROG1'.
+           88  STAGE-S002-PROG2           VALUE 'S002-PROG2'.
+           88  STAGE-S002-PROG3           VALUE 'S002-PROG3'.
+           88  STAGE-FIM-PROC             VALUE 'FIM-PROC'.
+           88  STAGE-VALID-CODE           VALUE 'S001-PROG1'
+                                                 'S001-PROG2'
+                                                 'S001-PROG3'
+                                                 'S002-PROG1'
+                                                 'S002-PROG2'
+                                                 'S002-PROG3'
+                                                 'FIM-PROC'.
