@@ -0,0 +1,16 @@
+      *================================================================*
+      * TRANREC - Layout for TRANS-FILE (DD TRANSIN)                   *
+      * One record per daily transaction, read by S001-PROG1 so the    *
+      * first session paragraph drives its processing off real batch   *
+      * input instead of a hardcoded demonstration literal.            *
+      *================================================================*
+       01  TRANS-REC.
+           05  TRANS-ID                PIC X(10).
+           05  FILLER                  PIC X(01)  VALUE SPACE.
+           05  TRANS-DATE              PIC X(08).
+           05  FILLER                  PIC X(01)  VALUE SPACE.
+           05  TRANS-TYPE              PIC X(01).
+           05  FILLER                  PIC X(01)  VALUE SPACE.
+           05  TRANS-AMOUNT            PIC S9(09)V99.
+           05  FILLER                  PIC X(01)  VALUE SPACE.
+           05  TRANS-ACCOUNT           PIC X(12).
