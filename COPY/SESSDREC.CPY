@@ -0,0 +1,13 @@
+      *================================================================*
+      * SESSDREC - Layout for SESSION-DEF-FILE (DD SESSDEF)            *
+      * One record per session PROG00001 knows about, read at startup  *
+      * to build WS-SESSION-TABLE (see COPY SESSTAB). Adding a row     *
+      * here is how ops/dev turns a session on/off or reorders it      *
+      * without touching the PERFORM chain in MAIN-PROG/SEC-PROG.      *
+      *================================================================*
+       01  SESSDEF-REC.
+           05  SESSDEF-CODE            PIC X(11).
+           05  FILLER                  PIC X(01)  VALUE SPACE.
+           05  SESSDEF-SEQUENCE        PIC 9(02).
+           05  FILLER                  PIC X(01)  VALUE SPACE.
+           05  SESSDEF-ACTIVE          PIC X(01).
