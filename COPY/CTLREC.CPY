@@ -0,0 +1,7 @@
+      *================================================================*
+      * CTLREC - Layout for CONTROL-FILE (DD CTLFILE)                 *
+      * One-record run parameter file that lets ops flag a "quick     *
+      * run" (first session only) without a recompile.                *
+      *================================================================*
+       01  CTL-REC.
+           05  CTL-RUN-SECOND-SESSION  PIC X(01).
