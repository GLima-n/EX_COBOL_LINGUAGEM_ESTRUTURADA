@@ -0,0 +1,17 @@
+      *================================================================*
+      * CHKPTREC - Layout for CHECKPOINT-FILE (DD CHKPTFIL)            *
+      * One record per completed paragraph, rewritten fresh each run. *
+      * The last record read back at startup tells MAIN-PROG where a  *
+      * rerun after an abend should resume instead of starting the    *
+      * whole S001/S002 chain over. CHKPT-RUN-ID carries the same     *
+      * WS-RUN-ID stamped onto AUDIT-REC (see COPY AUDITREC) so a     *
+      * restart that resumes mid-chain can restore the original run's *
+      * run-id instead of minting a new one LE-CHECKPOINT-ANTERIOR     *
+      * would otherwise be unable to tell apart from it in REPT0001.   *
+      *================================================================*
+       01  CHKPT-REC.
+           05  CHKPT-RUN-ID            PIC X(14).
+           05  FILLER                  PIC X(01)  VALUE SPACE.
+           05  CHKPT-PARAGRAPH         PIC X(20).
+           05  FILLER                  PIC X(01)  VALUE SPACE.
+           05  CHKPT-TIMESTAMP         PIC X(26).
