@@ -0,0 +1,17 @@
+      *================================================================*
+      * SESSTAB - In-memory session dispatch table for PROG00001.      *
+      * Loaded from SESSION-DEF-FILE (DD SESSDEF) by CARREGA-TABELA-   *
+      * SESSOES; falls back to a built-in two-row default (MAIN-PROG,  *
+      * SEC-PROG) when SESSDEF is absent/empty so existing runs are    *
+      * unaffected. A new nightly session gets a row here (code,       *
+      * sequence, active flag); the SECTION/paragraphs that actually   *
+      * implement it are still hand-wired, since COBOL cannot PERFORM  *
+      * a procedure name held in a data item.                          *
+      *================================================================*
+       01  WS-SESSION-TABLE.
+           05  WS-SESSION-ENTRY OCCURS 10 TIMES
+                                 INDEXED BY WS-SESS-IDX.
+               10  WS-SESS-CODE         PIC X(11).
+               10  WS-SESS-SEQUENCE     PIC 9(02).
+               10  WS-SESS-ACTIVE       PIC X(01).
+                   88  WS-SESS-IS-ACTIVE        VALUE 'Y'.
