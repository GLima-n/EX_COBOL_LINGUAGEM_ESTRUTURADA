@@ -0,0 +1,77 @@
+//PROG0001 JOB (ACCTNO),'PROG00001 BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*================================================================*
+//* JOB STREAM FOR PROG00001 (NIGHTLY TRANSACTION BATCH)           *
+//*                                                                *
+//* STEP010  RUNS PROG00001: READS THE DAILY TRANSACTION FILE AND  *
+//*          THE SESSION/CONTROL DATASETS DESCRIBED BELOW, WRITES  *
+//*          THE AUDIT TRAIL AND CHECKPOINT FILES, AND SETS        *
+//*          RETURN-CODE FOR THIS STEP'S COND/IF CONDITIONING.     *
+//* STEP030  CONDITIONAL RESTART STEP: ONLY RUNS WHEN STEP010       *
+//*          ABENDED WITHOUT REACHING FIM-PROC (RC 98 OR 99) AND    *
+//*          RE-DRIVES PROG00001, WHICH RESUMES FROM THE LAST       *
+//*          CHECKPOINTED PARAGRAPH INSTEAD OF S001-PROG1.          *
+//* STEP040  RUNS REPT0001 (FLOW-TRACE REPORT) AGAINST THE AUDIT    *
+//*          TRAIL FILE STEP010/STEP030 PRODUCED. COND=EVEN RUNS IT *
+//*          REGARDLESS OF RETURN CODE, AND IT RUNS LAST SO THE     *
+//*          REPORT REFLECTS THE FINAL STATE OF THE RUN EVEN WHEN   *
+//*          STEP030 HAD TO RESTART AND FINISH THE SESSION CHAIN.   *
+//*                                                                *
+//* OPS PREREQUISITE - CHKPTFIL MUST BE PRE-ALLOCATED ONCE, BEFORE *
+//* THE FIRST RUN OF THIS JOB STREAM, E.G. VIA A ONE-TIME IDCAMS   *
+//* DEFINE (SAME DSN/SPACE/DCB AS STEP010'S CHKPTFIL DD BELOW).    *
+//* STEP010 OPENS IT DISP=OLD AND OUTPUT, SO EVERY RUN TRUNCATES   *
+//* AND REWRITES IT FROM SCRATCH (CHKPTREC IS "ONE ROW PER RUN",   *
+//* NOT AN APPEND LOG LIKE AUDITOUT) - DISP=OLD REQUIRES THE       *
+//* DATASET TO ALREADY EXIST, WHICH A ONE-TIME ALLOCATION SATISFIES*
+//* WITHOUT LETTING THE DATASET GROW UNBOUNDED ACROSS NIGHTLY RUNS.*
+//*================================================================*
+//*
+//*----------------------------------------------------------------*
+//* STEP010 - MAIN PROCESSING STEP                                 *
+//*----------------------------------------------------------------*
+//STEP010  EXEC PGM=PROG00001
+//STEPLIB  DD DSN=BATCH.PROG00001.LOADLIB,DISP=SHR
+//TRANSIN  DD DSN=BATCH.PROG00001.TRANSIN,DISP=SHR
+//AUDITOUT DD DSN=BATCH.PROG00001.AUDITOUT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=72,BLKSIZE=0)
+//CHKPTFIL DD DSN=BATCH.PROG00001.CHKPTFIL,
+//             DISP=OLD,
+//             DCB=(RECFM=FB,LRECL=62,BLKSIZE=0)
+//CTLFILE  DD DSN=BATCH.PROG00001.CTLFILE,DISP=SHR
+//SESSDEF  DD DSN=BATCH.PROG00001.SESSDEF,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//*----------------------------------------------------------------*
+//* STEP030 - CONDITIONAL RESTART (ONLY IF STEP010 HARD-ABENDED    *
+//* WITH RC 98 - INVALID STAGE CODE - OR RC 99 - PARAGRAPH CYCLE   *
+//* LIMIT). BYPASSED (RC < 98, COVERING 0/4/8 AND THE SESSION-     *
+//* TABLE ABENDS 96/97, NONE OF WHICH A CHECKPOINT RESTART WOULD   *
+//* FIX) WHENEVER STEP010 DID NOT HIT ONE OF THOSE TWO CODES.      *
+//* RERUNS PROG00001; LE-CHECKPOINT-ANTERIOR PICKS UP FROM THE     *
+//* LAST CHECKPOINTED PARAGRAPH IN CHKPTFIL INSTEAD OF RESTARTING  *
+//* THE WHOLE SESSION CHAIN.                                       *
+//*----------------------------------------------------------------*
+//STEP030  EXEC PGM=PROG00001,COND=(98,LT,STEP010)
+//STEPLIB  DD DSN=BATCH.PROG00001.LOADLIB,DISP=SHR
+//TRANSIN  DD DSN=BATCH.PROG00001.TRANSIN,DISP=SHR
+//AUDITOUT DD DSN=BATCH.PROG00001.AUDITOUT,DISP=MOD
+//CHKPTFIL DD DSN=BATCH.PROG00001.CHKPTFIL,DISP=OLD
+//CTLFILE  DD DSN=BATCH.PROG00001.CTLFILE,DISP=SHR
+//SESSDEF  DD DSN=BATCH.PROG00001.SESSDEF,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//*----------------------------------------------------------------*
+//* STEP040 - FLOW-TRACE REPORT (RUNS LAST, REGARDLESS OF RC, SO   *
+//* IT SEES THE FINAL AUDIT TRAIL WHETHER OR NOT STEP030 RAN)      *
+//*----------------------------------------------------------------*
+//STEP040  EXEC PGM=REPT0001,COND=EVEN
+//STEPLIB  DD DSN=BATCH.PROG00001.LOADLIB,DISP=SHR
+//AUDITOUT DD DSN=BATCH.PROG00001.AUDITOUT,DISP=SHR
+//RPTOUT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//
